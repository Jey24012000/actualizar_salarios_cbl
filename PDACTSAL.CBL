@@ -27,18 +27,120 @@
       *                       ARCHIVO DE ENTRADA                      *
       *****************************************************************
            SELECT ENTRADA1
-           ASSIGN TO '../ENTRADA1.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL
+           ASSIGN TO '../ENTRADA1.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS ENT1-ID-EMP-KEY
            FILE STATUS IS WFS-ENTRADA1.
 
       *****************************************************************
       *                       ARCHIVO DE SALIDA                       *
       *****************************************************************
            SELECT SALIDA1
-           ASSIGN TO '../SALIDA1.TXT'
-           ORGANIZATION IS LINE SEQUENTIAL
+           ASSIGN TO '../SALIDA1.DAT'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS SAL1-ID-EMP-KEY
            FILE STATUS IS WFS-SALIDA1.
 
+      *****************************************************************
+      *                  TABLA DE PORCENTAJES (CONTROL)                *
+      *****************************************************************
+           SELECT TABPORC
+           ASSIGN TO '../TABPORC.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-TABPORC.
+
+      *****************************************************************
+      *                REPORTE DE CIFRAS DE CONTROL                   *
+      *****************************************************************
+           SELECT SALIDA-CIFRAS
+           ASSIGN TO '../SALIDA-CIFRAS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-CIFRAS.
+
+      *****************************************************************
+      *              ARCHIVO DE RECHAZOS (VALIDACION ENTRADA1)        *
+      *****************************************************************
+           SELECT SALIDA-RECHAZOS
+           ASSIGN TO '../SALIDA-RECHAZOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-RECHAZOS.
+
+      *****************************************************************
+      *     ARCHIVO DE EXCLUIDOS (EMPLEADOS INACTIVOS/TERMINADOS)      *
+      *     SEPARADO DE SALIDA-RECHAZOS: NO ES UN ERROR DE CALIDAD    *
+      *     DE DATOS, ES UNA EXCLUSION DELIBERADA POR REGLA DE NEGOCIO*
+      *****************************************************************
+           SELECT SALIDA-EXCLUIDOS
+           ASSIGN TO '../SALIDA-EXCLUIDOS.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-EXCLUIDOS.
+
+      *****************************************************************
+      *              ARCHIVO DE CHECKPOINT / REINICIO                 *
+      *****************************************************************
+           SELECT CHECKPT
+           ASSIGN TO '../PDACTSAL.CKP'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-CHECKPT.
+
+      *****************************************************************
+      *         ARCHIVO DE PARAMETROS (FECHA EFECTIVA DEL AUMENTO)    *
+      *****************************************************************
+           SELECT PARAMPAG
+           ASSIGN TO '../PDACTSAL.PRM'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-PARAMPAG.
+
+      *****************************************************************
+      *          ARCHIVO DE AUDITORIA (HISTORICO DE AUMENTOS)         *
+      *****************************************************************
+           SELECT SALIDA-AUDIT
+           ASSIGN TO '../SALIDA-AUDITORIA.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-AUDIT.
+
+      *****************************************************************
+      *       REPORTE RESUMEN POR CATEGORIA/DEPARTAMENTO              *
+      *****************************************************************
+           SELECT SALIDA-RESUMEN
+           ASSIGN TO '../SALIDA-RESUMEN.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-RESUMEN.
+
+      *****************************************************************
+      *      ARCHIVO PREVIEW DE SIMULACION (MODO WHAT-IF, NO REAL)    *
+      *****************************************************************
+           SELECT SALIDA1-SIM
+           ASSIGN TO '../SALIDA1-SIM.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-SALIDA1-SIM.
+
+      *****************************************************************
+      *   ARCHIVOS PREVIEW DE SIMULACION - REPORTES (NO SE TOCAN LOS  *
+      *   REPORTES REALES DE LA ULTIMA CORRIDA EN PRODUCCION)         *
+      *****************************************************************
+           SELECT SALIDA-CIFRAS-SIM
+           ASSIGN TO '../SALIDA-CIFRAS-SIM.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-CIFRAS-SIM.
+
+           SELECT SALIDA-RESUMEN-SIM
+           ASSIGN TO '../SALIDA-RESUMEN-SIM.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-RESUMEN-SIM.
+
+           SELECT SALIDA-RECHAZOS-SIM
+           ASSIGN TO '../SALIDA-RECHAZOS-SIM.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-RECHAZOS-SIM.
+
+           SELECT SALIDA-EXCLUIDOS-SIM
+           ASSIGN TO '../SALIDA-EXCLUIDOS-SIM.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WFS-EXCLUIDOS-SIM.
+
       *****************************************************************
       *                                                               *
       *                     D A T A  D I V I S I O N                  *
@@ -48,18 +150,109 @@
        FILE SECTION.
 
        FD  ENTRADA1
-           RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
-           BLOCK CONTAINS 0 RECORDS
            DATA RECORD IS REG-ENTRADA1.
-       01  REG-ENTRADA1                     PIC X(36).
+       01  REG-ENTRADA1.
+           05 ENT1-ID-EMP-KEY               PIC X(05).
+           05 FILLER                        PIC X(38).
 
        FD  SALIDA1
+           LABEL RECORDS ARE STANDARD
+           DATA RECORD IS REG-SALIDA1.
+       01  REG-SALIDA1.
+           05 SAL1-ID-EMP-KEY               PIC X(05).
+           05 FILLER                        PIC X(52).
+
+       FD  TABPORC
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
            BLOCK CONTAINS 0 RECORDS
-           DATA RECORD IS REG-SALIDA1.
-       01  REG-SALIDA1                      PIC X(36).
+           DATA RECORD IS REG-TABPORC.
+       01  REG-TABPORC                      PIC X(28).
+
+       FD  SALIDA-CIFRAS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-CIFRAS.
+       01  REG-CIFRAS                       PIC X(80).
+
+       FD  SALIDA-RECHAZOS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-RECHAZOS.
+       01  REG-RECHAZOS                     PIC X(63).
+
+       FD  SALIDA-EXCLUIDOS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EXCLUIDOS.
+       01  REG-EXCLUIDOS                    PIC X(63).
+
+       FD  CHECKPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-CHECKPT.
+       01  REG-CHECKPT                      PIC X(1966).
+
+       FD  PARAMPAG
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-PARAMPAG.
+       01  REG-PARAMPAG                     PIC X(17).
+
+       FD  SALIDA-AUDIT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-AUDIT.
+       01  REG-AUDIT                        PIC X(67).
+
+       FD  SALIDA-RESUMEN
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-RESUMEN.
+       01  REG-RESUMEN                      PIC X(120).
+
+       FD  SALIDA1-SIM
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-SALIDA1-SIM.
+       01  REG-SALIDA1-SIM                  PIC X(57).
+
+       FD  SALIDA-CIFRAS-SIM
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-CIFRAS-SIM.
+       01  REG-CIFRAS-SIM                   PIC X(80).
+
+       FD  SALIDA-RESUMEN-SIM
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-RESUMEN-SIM.
+       01  REG-RESUMEN-SIM                  PIC X(120).
+
+       FD  SALIDA-RECHAZOS-SIM
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-RECHAZOS-SIM.
+       01  REG-RECHAZOS-SIM                 PIC X(63).
+
+       FD  SALIDA-EXCLUIDOS-SIM
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS REG-EXCLUIDOS-SIM.
+       01  REG-EXCLUIDOS-SIM                PIC X(63).
 
       *****************************************************************
       *                      WORKING-STORAGE SECTION                  *
@@ -73,6 +266,68 @@
            05 ENT1-ID-EMP                   PIC X(05).
            05 ENT1-NOMBRE                   PIC X(20).
            05 ENT1-SALARIO                  PIC 9(09)V99.
+           05 ENT1-SALARIO-ALFA REDEFINES
+              ENT1-SALARIO                  PIC X(11).
+           05 ENT1-DEPARTAMENTO             PIC X(04).
+           05 ENT1-CATEGORIA                PIC X(02).
+           05 ENT1-ESTADO                   PIC X(01).
+
+      *****************************************************************
+      *                   ESTRUCTURA SALIDA-RECHAZOS                  *
+      *****************************************************************
+       01  WRE-REG-RECHAZO.
+           05 RCH-ID-EMP                    PIC X(05).
+           05 RCH-NOMBRE                    PIC X(20).
+           05 RCH-SALARIO                   PIC X(11).
+           05 RCH-MOTIVO-COD                PIC X(02).
+           05 RCH-MOTIVO-DESC               PIC X(25).
+
+      *****************************************************************
+      *                    ESTRUCTURA CHECKPOINT                      *
+      *****************************************************************
+       01  WRE-REG-CHECKPT.
+           05 CKP-CONTADOR                  PIC 9(06).
+           05 CKP-LEIDO-SALIDA1             PIC 9(06).
+           05 CKP-LEIDO-RECHAZOS            PIC 9(06).
+           05 CKP-LEIDO-EXCLUIDOS           PIC 9(06).
+           05 CKP-SUMA-SALARIO-ENTRADA      PIC 9(11)V99.
+           05 CKP-SUMA-SALARIO-SALIDA       PIC 9(11)V99.
+           05 CKP-SUMA-ARREARS              PIC 9(11)V99.
+      *    SUBTOTALES POR CATEGORIA/DEPARTAMENTO (W-TABLA-RESUMEN):
+      *    SIN ESTO, UN REINICIO DEJA WR-CATEGORIA-SUM EN CEROS Y EL
+      *    "TOTAL GENERAL" DE SALIDA-RESUMEN (RESTAURADO DESDE LOS
+      *    CAMPOS CKP-SUMA-* DE ARRIBA) DEJA DE COINCIDIR CON LA SUMA
+      *    DE LOS SUBTOTALES POR DEPARTAMENTO/CATEGORIA.
+           05 CKP-TOTAL-CATEGORIAS          PIC 9(03).
+           05 CKP-CATEGORIA-SUM OCCURS 50 TIMES.
+              10 CKP-DEPARTAMENTO             PIC X(04).
+              10 CKP-CATEGORIA                PIC X(02).
+              10 CKP-CANTIDAD                 PIC 9(06).
+              10 CKP-SUMA-ANTES               PIC 9(11)V99.
+              10 CKP-SUMA-DESPUES             PIC 9(11)V99.
+
+      *****************************************************************
+      *                   ESTRUCTURA PARAMPAG                         *
+      *****************************************************************
+       01  WRE-REG-PARAMPAG.
+           05 PRM-FECHA-EFECTIVA            PIC 9(08).
+      *    JOB-ID/MODO-SIMULACION SE OPERAN AQUI (Y NO POR ACCEPT FROM
+      *    ENVIRONMENT) PARA SEGUIR EL MISMO ESTILO DE ARCHIVO DE
+      *    CONTROL LINE SEQUENTIAL YA USADO POR TABPORC/PARAMPAG.
+           05 PRM-JOB-ID                    PIC X(08).
+           05 PRM-MODO-SIMULACION           PIC X(01).
+
+      *****************************************************************
+      *                  ESTRUCTURA SALIDA-AUDIT                      *
+      *****************************************************************
+       01  WRE-REG-AUDIT.
+           05 AUD-ID-EMP                    PIC X(05).
+           05 AUD-NOMBRE                    PIC X(20).
+           05 AUD-SALARIO-ANTERIOR          PIC 9(09)V99.
+           05 AUD-SALARIO-NUEVO             PIC 9(09)V99.
+           05 AUD-PORCENTAJE                PIC 9(02)V99.
+           05 AUD-FECHA-EJECUCION           PIC 9(08).
+           05 AUD-JOB-ID                    PIC X(08).
 
       *****************************************************************
       *                      ESTRUCTURA SALIDA1                       *
@@ -81,6 +336,20 @@
            05 SAL1-ID-EMP                   PIC X(05).
            05 SAL1-NOMBRE                   PIC X(20).
            05 SAL1-SALARIO                  PIC 9(09)V99.
+           05 SAL1-ARREARS                  PIC 9(09)V99.
+           05 SAL1-MESES-ATRASO             PIC 9(03).
+           05 SAL1-DEPARTAMENTO             PIC X(04).
+           05 SAL1-CATEGORIA                PIC X(02).
+           05 SAL1-ESTADO                   PIC X(01).
+
+      *****************************************************************
+      *                ESTRUCTURA TABLA DE PORCENTAJES                *
+      *****************************************************************
+       01  WRE-REG-TABPORC.
+           05 TP-CATEGORIA                  PIC X(02).
+           05 TP-SALARIO-DESDE              PIC 9(09)V99.
+           05 TP-SALARIO-HASTA              PIC 9(09)V99.
+           05 TP-PORCENTAJE                 PIC 9(02)V99.
 
       *****************************************************************
       *                    VARIABLES FILE STATUS                      *
@@ -88,6 +357,19 @@
        01  W-FILE-STATUS.
            05 WFS-ENTRADA1                  PIC X(02) VALUE SPACES.
            05 WFS-SALIDA1                   PIC X(02) VALUE SPACES.
+           05 WFS-TABPORC                   PIC X(02) VALUE SPACES.
+           05 WFS-CIFRAS                    PIC X(02) VALUE SPACES.
+           05 WFS-RECHAZOS                  PIC X(02) VALUE SPACES.
+           05 WFS-EXCLUIDOS                 PIC X(02) VALUE SPACES.
+           05 WFS-CHECKPT                   PIC X(02) VALUE SPACES.
+           05 WFS-PARAMPAG                  PIC X(02) VALUE SPACES.
+           05 WFS-AUDIT                     PIC X(02) VALUE SPACES.
+           05 WFS-RESUMEN                   PIC X(02) VALUE SPACES.
+           05 WFS-SALIDA1-SIM               PIC X(02) VALUE SPACES.
+           05 WFS-CIFRAS-SIM                PIC X(02) VALUE SPACES.
+           05 WFS-RESUMEN-SIM               PIC X(02) VALUE SPACES.
+           05 WFS-RECHAZOS-SIM              PIC X(02) VALUE SPACES.
+           05 WFS-EXCLUIDOS-SIM             PIC X(02) VALUE SPACES.
 
       *****************************************************************
       *                           SWTICHES                            *
@@ -95,12 +377,132 @@
        01  W-SWITCHES.
            05 WS-FIN-ENTRADA1               PIC X(02) VALUE SPACES.
 
+      *****************************************************************
+      *                  CHECKPOINT / REINICIO                        *
+      *****************************************************************
+       01  W-RESTART.
+           05 WS-MODO-RESTART               PIC X(01) VALUE 'N'.
+           05 WK-CHECKPOINT-VALOR           PIC 9(06) VALUE ZEROES.
+      *    LOS REGISTROS ACEPTADOS (SALIDA1) SOLO NECESITAN CHECKPOINT
+      *    CADA WS-CHECKPT-INTERVALO PORQUE 2200-GRABAR-SAL DETECTA LA
+      *    LLAVE DUPLICADA EN UN REINICIO Y REPITE ACUMULAR/AUDITORIA/
+      *    RESUMEN SIN PERDER NI DUPLICAR LOS CONTADORES (VER 2200-
+      *    GRABAR-SAL). SALIDA-RECHAZOS/SALIDA-EXCLUIDOS NO TIENEN
+      *    LLAVE Y NO PUEDEN DETECTAR UN REGISTRO YA ESCRITO, ASI QUE
+      *    2000-PROCESO FUERZA UN CHECKPOINT INMEDIATO CADA VEZ QUE SE
+      *    GRABA UN RECHAZO O EXCLUSION (WS-FORZAR-CHECKPT), EVITANDO
+      *    QUE UN REINICIO DUPLIQUE LINEAS EN ESOS ARCHIVOS DE
+      *    EXCEPCION AUNQUE EL INTERVALO SEA MAYOR A 1.
+           05 WS-CHECKPT-INTERVALO          PIC 9(06) VALUE 000100.
+           05 WS-CONTADOR-SKIP              PIC 9(06) VALUE ZEROES.
+           05 WS-REGISTRO-DUPLICADO         PIC X(01) VALUE 'N'.
+           05 WS-FORZAR-CHECKPT             PIC X(01) VALUE 'N'.
+
+      *****************************************************************
+      *         MODO SIMULACION (WHAT-IF, NO SE ACTUALIZA SALIDA1)    *
+      *****************************************************************
+       01  W-MODO-EJECUCION.
+           05 WS-MODO-SIMULACION            PIC X(01) VALUE 'N'.
+
+      *****************************************************************
+      *          FECHAS PARA CALCULO DE ATRASOS (RETROACTIVOS)        *
+      *****************************************************************
+       01  W-IDENTIFICACION-CORRIDA.
+           05 WS-JOB-ID                     PIC X(08) VALUE SPACES.
+
+       01  W-FECHA-EJECUCION                PIC 9(08) VALUE ZEROES.
+       01  W-FECHA-EJEC-DESC REDEFINES W-FECHA-EJECUCION.
+           05 WFE-ANIO                      PIC 9(04).
+           05 WFE-MES                       PIC 9(02).
+           05 WFE-DIA                       PIC 9(02).
+
+       01  W-FECHA-EFECTIVA                 PIC 9(08) VALUE ZEROES.
+       01  W-FECHA-EFEC-DESC REDEFINES W-FECHA-EFECTIVA.
+           05 WFF-ANIO                      PIC 9(04).
+           05 WFF-MES                       PIC 9(02).
+           05 WFF-DIA                       PIC 9(02).
+
+       01  W-ATRASOS.
+           05 WA-MESES-ATRASO               PIC S9(03) VALUE ZEROES.
+           05 WA-DIFERENCIA-MENSUAL         PIC 9(09)V99 VALUE ZEROES.
+           05 WA-ARREARS                    PIC 9(09)V99 VALUE ZEROES.
+
+      *****************************************************************
+      *                    VALIDACION DE ENTRADA1                     *
+      *****************************************************************
+       01  W-VALIDACION.
+           05 WS-REGISTRO-VALIDO            PIC X(01) VALUE 'S'.
+           05 WS-MOTIVO-COD                 PIC X(02) VALUE SPACES.
+           05 WS-MOTIVO-DESC                PIC X(25) VALUE SPACES.
+
       *****************************************************************
       *                         ACUMULADORES                          *
       *****************************************************************
        01  W-ACUMULADOR.
            05 WA-LEIDO-ENTRADA1             PIC 9(06) VALUE ZEROES.
            05 WA-LEIDO-SALIDA1              PIC 9(06) VALUE ZEROES.
+           05 WA-LEIDO-RECHAZOS             PIC 9(06) VALUE ZEROES.
+           05 WA-LEIDO-EXCLUIDOS            PIC 9(06) VALUE ZEROES.
+           05 WA-SUMA-SALARIO-ENTRADA       PIC 9(11)V99 VALUE ZEROES.
+           05 WA-SUMA-SALARIO-SALIDA        PIC 9(11)V99 VALUE ZEROES.
+           05 WA-DELTA-SALARIO              PIC S9(11)V99 VALUE ZEROES.
+           05 WA-SUMA-ARREARS               PIC 9(11)V99 VALUE ZEROES.
+
+      *****************************************************************
+      *              REPORTE DE CIFRAS DE CONTROL (SALIDA-CIFRAS)     *
+      *****************************************************************
+       01  W-LINEA-CIFRAS                   PIC X(80) VALUE SPACES.
+
+       01  W-CIFRAS-EDITADAS.
+           05 WCE-LEIDO-ENTRADA1            PIC ZZZ,ZZ9.
+           05 WCE-LEIDO-SALIDA1             PIC ZZZ,ZZ9.
+           05 WCE-LEIDO-RECHAZOS            PIC ZZZ,ZZ9.
+           05 WCE-LEIDO-EXCLUIDOS           PIC ZZZ,ZZ9.
+           05 WCE-SUMA-ENTRADA              PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           05 WCE-SUMA-SALIDA               PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           05 WCE-DELTA                     PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
+           05 WCE-SUMA-ARREARS              PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+      *****************************************************************
+      *              TABLA DE PORCENTAJES POR BANDA/CATEGORIA         *
+      *****************************************************************
+       01  W-TABLA-PORCENTAJES.
+           05 WT-TOTAL-TARIFAS              PIC 9(03) VALUE ZEROES.
+           05 WS-TARIFA-ENCONTRADA          PIC X(01) VALUE 'N'.
+           05 WT-TARIFA OCCURS 50 TIMES
+                        INDEXED BY WT-IDX.
+              10 WT-CATEGORIA                PIC X(02).
+              10 WT-SALARIO-DESDE            PIC 9(09)V99.
+              10 WT-SALARIO-HASTA            PIC 9(09)V99.
+              10 WT-PORCENTAJE               PIC 9(02)V99.
+
+      *****************************************************************
+      *        RESUMEN POR CATEGORIA/DEPARTAMENTO (SALIDA-RESUMEN)    *
+      *****************************************************************
+       01  W-TABLA-RESUMEN.
+           05 WR-TOTAL-CATEGORIAS           PIC 9(03) VALUE ZEROES.
+           05 WR-CATEGORIA-SUM OCCURS 50 TIMES
+                                INDEXED BY WR-IDX.
+              10 WR-DEPARTAMENTO             PIC X(04).
+              10 WR-CATEGORIA                PIC X(02).
+              10 WR-CANTIDAD                 PIC 9(06).
+              10 WR-SUMA-ANTES               PIC 9(11)V99.
+              10 WR-SUMA-DESPUES             PIC 9(11)V99.
+           05 WS-RESUMEN-IDX                PIC 9(03) VALUE ZEROES.
+
+       01  W-LINEA-RESUMEN                  PIC X(120) VALUE SPACES.
+
+       01  W-RESUMEN-EDITADO.
+           05 WRD-DEPARTAMENTO              PIC X(04).
+           05 WRD-CATEGORIA                 PIC X(02).
+           05 WRD-CANTIDAD                  PIC ZZZ,ZZ9.
+           05 WRD-SUMA-ANTES                PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           05 WRD-SUMA-DESPUES              PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           05 WRD-SUMA-ANTES-TOTAL          PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+           05 WRD-SUMA-DESPUES-TOTAL        PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  W-RESUMEN-BUSQUEDA.
+           05 WS-CATEGORIA-ENCONTRADA       PIC X(01) VALUE 'N'.
 
       *****************************************************************
       *                         VARIABLES                             *
@@ -108,6 +510,9 @@
        01  VARIABLES.
            05 RESULTADO                     PIC 9(09)V99.
            05 PORCENTAJE                    PIC 9(02) VALUE 05.
+           05 W-PORCENTAJE-APLICADO         PIC 9(02)V99.
+           05 W-DEPARTAMENTO-APLICADO       PIC X(04) VALUE 'GNRL'.
+           05 W-CATEGORIA-RESUMEN           PIC X(02) VALUE 'GN'.
 
       *****************************************************************
       *                                                               *
@@ -123,27 +528,237 @@
       *                           INICIO                              *
       *****************************************************************
        1000-INICIO.
+           PERFORM 1055-CAPTURAR-FECHA-EJECUCION
+           PERFORM 1160-CARGAR-PARAMETROS
+           PERFORM 1050-VERIFICAR-RESTART
            PERFORM 1100-ABRIR-ARCHIVOS
-           PERFORM 1200-LEER-ENTRADA1.
+           PERFORM 1150-CARGAR-TABLA-PORCENTAJES
+           IF WS-MODO-RESTART EQUAL 'S'
+              PERFORM 1180-REPOSICIONAR-ENTRADA1
+           END-IF
+           IF WS-FIN-ENTRADA1 NOT EQUAL 'S'
+              PERFORM 1200-LEER-ENTRADA1
+           END-IF.
+
+      *****************************************************************
+      *             CAPTURAR FECHA DE EJECUCION DEL PROCESO           *
+      *****************************************************************
+       1055-CAPTURAR-FECHA-EJECUCION.
+           ACCEPT W-FECHA-EJECUCION FROM DATE YYYYMMDD.
+
+      *****************************************************************
+      *         VERIFICAR SI EXISTE UN CHECKPOINT DE UN REINICIO      *
+      *****************************************************************
+       1050-VERIFICAR-RESTART.
+           IF WS-MODO-SIMULACION EQUAL 'S'
+              DISPLAY 'MODO SIMULACION: SE IGNORA CHECKPOINT DE '
+                      'REINICIO, SE PROCESA ENTRADA1 COMPLETO'
+           ELSE
+              OPEN INPUT CHECKPT
+              IF WFS-CHECKPT EQUAL '00'
+                 READ CHECKPT INTO WRE-REG-CHECKPT
+                 IF WFS-CHECKPT EQUAL '00' AND
+                    CKP-CONTADOR GREATER THAN ZEROES
+                    MOVE 'S'           TO WS-MODO-RESTART
+                    MOVE CKP-CONTADOR  TO WK-CHECKPOINT-VALOR
+                    DISPLAY 'REINICIO DETECTADO, SE RETOMA DESDE '
+                            WK-CHECKPOINT-VALOR
+                 END-IF
+                 CLOSE CHECKPT
+              END-IF
+           END-IF.
 
       *****************************************************************
       *                      ABRIR ARCHIVOS                           *
       *****************************************************************
        1100-ABRIR-ARCHIVOS.
 
-           OPEN INPUT ENTRADA1
-                OUTPUT SALIDA1
+           IF WS-MODO-SIMULACION EQUAL 'S'
+              OPEN INPUT  ENTRADA1
+              OPEN OUTPUT SALIDA1-SIM
+              OPEN OUTPUT SALIDA-CIFRAS-SIM
+              OPEN OUTPUT SALIDA-RESUMEN-SIM
+              OPEN OUTPUT SALIDA-RECHAZOS-SIM
+              OPEN OUTPUT SALIDA-EXCLUIDOS-SIM
+           ELSE
+              IF WS-MODO-RESTART EQUAL 'S'
+                 OPEN INPUT  ENTRADA1
+                 OPEN I-O    SALIDA1
+                 OPEN OUTPUT SALIDA-CIFRAS
+                 OPEN OUTPUT SALIDA-RESUMEN
+                 OPEN EXTEND SALIDA-RECHAZOS
+                 OPEN EXTEND SALIDA-EXCLUIDOS
+              ELSE
+                 OPEN INPUT  ENTRADA1
+                 OPEN OUTPUT SALIDA1
+                 OPEN OUTPUT SALIDA-CIFRAS
+                 OPEN OUTPUT SALIDA-RESUMEN
+                 OPEN OUTPUT SALIDA-RECHAZOS
+                 OPEN OUTPUT SALIDA-EXCLUIDOS
+              END-IF
+      *       SALIDA-AUDIT ES UN HISTORICO PERMANENTE (REQ 005): SE
+      *       EXTIENDE EN TODA CORRIDA REAL, NO SOLO EN REINICIO, PARA
+      *       QUE UNA CORRIDA NORMAL NO BORRE EL HISTORICO DE CORRIDAS
+      *       ANTERIORES. SI EL ARCHIVO AUN NO EXISTE (STATUS 35, SOLO
+      *       POSIBLE LA PRIMERA VEZ), SE CREA UNA UNICA VEZ CON OUTPUT.
+              OPEN EXTEND SALIDA-AUDIT
+              IF WFS-AUDIT EQUAL '35'
+                 OPEN OUTPUT SALIDA-AUDIT
+              END-IF
+           END-IF
+
+           IF WS-MODO-SIMULACION EQUAL 'S'
+              IF WFS-ENTRADA1 EQUAL '00' AND
+                 WFS-SALIDA1-SIM EQUAL '00' AND
+                 WFS-CIFRAS-SIM EQUAL '00' AND
+                 WFS-RESUMEN-SIM EQUAL '00' AND
+                 WFS-RECHAZOS-SIM EQUAL '00' AND
+                 WFS-EXCLUIDOS-SIM EQUAL '00'
+                 DISPLAY '****************************************'
+                 DISPLAY 'LOS ARCHIVOS SE ABRIERON CORRECTAMENTE'
+                 DISPLAY '****************************************'
+              ELSE
+                 DISPLAY 'ERROR EN ARCHIVO ENTRADA1' WFS-ENTRADA1
+                 DISPLAY 'ERROR EN ARCHIVO SALIDA1-SIM' WFS-SALIDA1-SIM
+                 DISPLAY 'ERROR EN ARCHIVO SALIDA-CIFRAS-SIM'
+                          WFS-CIFRAS-SIM
+                 DISPLAY 'ERROR EN ARCHIVO SALIDA-RESUMEN-SIM'
+                          WFS-RESUMEN-SIM
+                 DISPLAY 'ERROR EN ARCHIVO SALIDA-RECHAZOS-SIM'
+                          WFS-RECHAZOS-SIM
+                 DISPLAY 'ERROR EN ARCHIVO SALIDA-EXCLUIDOS-SIM'
+                          WFS-EXCLUIDOS-SIM
+                 PERFORM 3110-FIN-PROGRAMA
+              END-IF
+           ELSE
+              IF WFS-ENTRADA1 EQUAL '00' AND
+                 WFS-SALIDA1 EQUAL '00' AND
+                 WFS-CIFRAS EQUAL '00' AND
+                 WFS-RESUMEN EQUAL '00' AND
+                 WFS-RECHAZOS EQUAL '00' AND
+                 WFS-EXCLUIDOS EQUAL '00' AND
+                 WFS-AUDIT EQUAL '00'
+                 DISPLAY '****************************************'
+                 DISPLAY 'LOS ARCHIVOS SE ABRIERON CORRECTAMENTE'
+                 DISPLAY '****************************************'
+              ELSE
+                 DISPLAY 'ERROR EN ARCHIVO ENTRADA1' WFS-ENTRADA1
+                 DISPLAY 'ERROR EN ARCHIVO SALIDA1' WFS-SALIDA1
+                 DISPLAY 'ERROR EN ARCHIVO SALIDA-CIFRAS' WFS-CIFRAS
+                 DISPLAY 'ERROR EN ARCHIVO SALIDA-RESUMEN' WFS-RESUMEN
+                 DISPLAY 'ERROR EN ARCHIVO SALIDA-RECHAZOS' WFS-RECHAZOS
+                 DISPLAY 'ERROR EN ARCHIVO SALIDA-EXCLUIDOS'
+                          WFS-EXCLUIDOS
+                 DISPLAY 'ERROR EN ARCHIVO SALIDA-AUDIT' WFS-AUDIT
+                 PERFORM 3110-FIN-PROGRAMA
+              END-IF
+           END-IF.
+
+      *****************************************************************
+      *      REPOSICIONAR ENTRADA1 EN UN REINICIO (SIN INDICE)        *
+      *****************************************************************
+       1180-REPOSICIONAR-ENTRADA1.
+           MOVE WK-CHECKPOINT-VALOR      TO WA-LEIDO-ENTRADA1
+           MOVE CKP-LEIDO-SALIDA1        TO WA-LEIDO-SALIDA1
+           MOVE CKP-LEIDO-RECHAZOS       TO WA-LEIDO-RECHAZOS
+           MOVE CKP-LEIDO-EXCLUIDOS      TO WA-LEIDO-EXCLUIDOS
+           MOVE CKP-SUMA-SALARIO-ENTRADA TO WA-SUMA-SALARIO-ENTRADA
+           MOVE CKP-SUMA-SALARIO-SALIDA  TO WA-SUMA-SALARIO-SALIDA
+           MOVE CKP-SUMA-ARREARS         TO WA-SUMA-ARREARS
+           MOVE CKP-TOTAL-CATEGORIAS     TO WR-TOTAL-CATEGORIAS
+           PERFORM VARYING WS-RESUMEN-IDX FROM 1 BY 1
+              UNTIL WS-RESUMEN-IDX GREATER THAN WR-TOTAL-CATEGORIAS
+              MOVE CKP-DEPARTAMENTO(WS-RESUMEN-IDX)
+                                   TO WR-DEPARTAMENTO(WS-RESUMEN-IDX)
+              MOVE CKP-CATEGORIA(WS-RESUMEN-IDX)
+                                   TO WR-CATEGORIA(WS-RESUMEN-IDX)
+              MOVE CKP-CANTIDAD(WS-RESUMEN-IDX)
+                                   TO WR-CANTIDAD(WS-RESUMEN-IDX)
+              MOVE CKP-SUMA-ANTES(WS-RESUMEN-IDX)
+                                   TO WR-SUMA-ANTES(WS-RESUMEN-IDX)
+              MOVE CKP-SUMA-DESPUES(WS-RESUMEN-IDX)
+                                   TO WR-SUMA-DESPUES(WS-RESUMEN-IDX)
+           END-PERFORM
+           MOVE ZEROES                   TO WS-CONTADOR-SKIP
 
-           IF WFS-ENTRADA1 EQUAL '00' AND
-              WFS-SALIDA1 EQUAL '00'
+           PERFORM UNTIL WS-CONTADOR-SKIP EQUAL WK-CHECKPOINT-VALOR
+                      OR WFS-ENTRADA1 NOT EQUAL '00'
+              READ ENTRADA1 INTO WRE-REG-ENT1
+              IF WFS-ENTRADA1 EQUAL '00'
+                 ADD 1 TO WS-CONTADOR-SKIP
+              END-IF
+           END-PERFORM
+
+           IF WFS-ENTRADA1 EQUAL '10'
+              MOVE 'S' TO WS-FIN-ENTRADA1
+              DISPLAY 'REINICIO: EL CHECKPOINT ALCANZA FIN DE ARCHIVO'
+           END-IF.
+
+      *****************************************************************
+      *          CARGAR TABLA DE PORCENTAJES DESDE ARCHIVO CONTROL    *
+      *****************************************************************
+       1150-CARGAR-TABLA-PORCENTAJES.
+           OPEN INPUT TABPORC
+
+           IF WFS-TABPORC EQUAL '00'
+              PERFORM UNTIL WFS-TABPORC NOT EQUAL '00'
+                 READ TABPORC INTO WRE-REG-TABPORC
+                 IF WFS-TABPORC EQUAL '00'
+                    IF WT-TOTAL-TARIFAS EQUAL 50
+                       DISPLAY 'TABPORC EXCEDE EL MAXIMO DE 50 '
+                               'TARIFAS PERMITIDAS'
+                       PERFORM 3110-FIN-PROGRAMA
+                    END-IF
+                    ADD 1 TO WT-TOTAL-TARIFAS
+                    SET WT-IDX TO WT-TOTAL-TARIFAS
+                    MOVE TP-CATEGORIA       TO WT-CATEGORIA(WT-IDX)
+                    MOVE TP-SALARIO-DESDE   TO WT-SALARIO-DESDE(WT-IDX)
+                    MOVE TP-SALARIO-HASTA   TO WT-SALARIO-HASTA(WT-IDX)
+                    MOVE TP-PORCENTAJE      TO WT-PORCENTAJE(WT-IDX)
+                 END-IF
+              END-PERFORM
+              CLOSE TABPORC
+              DISPLAY 'TABLA DE PORCENTAJES CARGADA: ' WT-TOTAL-TARIFAS
+           ELSE
+              DISPLAY 'NO SE ENCONTRO TABPORC, SE USARA PORCENTAJE '
+                      'POR DEFECTO ' PORCENTAJE
+           END-IF.
+
+      *****************************************************************
+      *   CARGAR PARAMETROS DE CORRIDA (FECHA EFECTIVA, JOB-ID, MODO  *
+      *   SIMULACION) DESDE PARAMPAG                                 *
+      *****************************************************************
+       1160-CARGAR-PARAMETROS.
+           OPEN INPUT PARAMPAG
+           IF WFS-PARAMPAG EQUAL '00'
+              READ PARAMPAG INTO WRE-REG-PARAMPAG
+              IF WFS-PARAMPAG EQUAL '00'
+                 MOVE PRM-FECHA-EFECTIVA  TO W-FECHA-EFECTIVA
+                 MOVE PRM-JOB-ID          TO WS-JOB-ID
+                 MOVE PRM-MODO-SIMULACION TO WS-MODO-SIMULACION
+              END-IF
+              CLOSE PARAMPAG
+           END-IF
+
+           IF W-FECHA-EFECTIVA EQUAL ZEROES
+              MOVE W-FECHA-EJECUCION TO W-FECHA-EFECTIVA
+              DISPLAY 'NO SE ENCONTRO PDACTSAL.PRM, SIN CALCULO DE '
+                      'ATRASOS RETROACTIVOS'
+           ELSE
+              DISPLAY 'FECHA EFECTIVA DEL AUMENTO: ' W-FECHA-EFECTIVA
+           END-IF
+
+           IF WS-JOB-ID EQUAL SPACES
+              MOVE 'PDACTSAL' TO WS-JOB-ID
+           END-IF
+
+           IF WS-MODO-SIMULACION NOT EQUAL 'S'
+              MOVE 'N' TO WS-MODO-SIMULACION
+           ELSE
               DISPLAY '****************************************'
-              DISPLAY 'LOS ARCHIVOS SE ABRIERON CORRECTAMENTE'
+              DISPLAY 'MODO SIMULACION ACTIVO - NO SE ACTUALIZA'
+              DISPLAY 'EL ARCHIVO SALIDA1 REAL'
               DISPLAY '****************************************'
-              CONTINUE
-           ELSE
-              DISPLAY 'ERROR EN ARCHIVO ENTRADA1' WFS-ENTRADA1
-              DISPLAY 'ERROR EN ARCHIVO SALIDA1' WFS-SALIDA1
-              PERFORM 3110-FIN-PROGRAMA
            END-IF.
 
       *****************************************************************
@@ -165,65 +780,602 @@
       *                          PROCESO                              *
       *****************************************************************
        2000-PROCESO.
-           PERFORM 2100-MOVER-SAL
-           PERFORM 2200-GRABAR-SAL
+           MOVE 'N' TO WS-FORZAR-CHECKPT
+           PERFORM 1250-VALIDAR-ENTRADA1
+           IF WS-REGISTRO-VALIDO EQUAL 'S'
+              PERFORM 2100-MOVER-SAL
+              PERFORM 2200-GRABAR-SAL
+           ELSE
+      *       CODIGO '04' (INACTIVO/TERMINADO) ES UNA EXCLUSION POR
+      *       REGLA DE NEGOCIO, NO UN DATO DE MALA CALIDAD: SE LLEVA
+      *       A SU PROPIO ARCHIVO/CONTADOR PARA QUE LA RECONCILIACION
+      *       DE CIFRAS (REQ 001) NO MEZCLE AMBOS CASOS.
+              IF WS-MOTIVO-COD EQUAL '04'
+                 PERFORM 2310-GRABAR-EXCLUIDO
+              ELSE
+                 PERFORM 2300-GRABAR-RECHAZO
+              END-IF
+      *       SALIDA-RECHAZOS/SALIDA-EXCLUIDOS NO TIENEN LLAVE, ASI QUE
+      *       UN REINICIO NO PUEDE DETECTAR SI YA SE ESCRIBIERON: SE
+      *       FUERZA EL CHECKPOINT DE INMEDIATO PARA NO REPROCESARLOS.
+              MOVE 'S' TO WS-FORZAR-CHECKPT
+           END-IF
+           IF WS-MODO-SIMULACION NOT EQUAL 'S' AND
+              (WS-FORZAR-CHECKPT EQUAL 'S' OR
+               FUNCTION MOD(WA-LEIDO-ENTRADA1, WS-CHECKPT-INTERVALO)
+               EQUAL ZEROES)
+              PERFORM 1290-GRABAR-CHECKPOINT
+           END-IF
            PERFORM 1200-LEER-ENTRADA1.
 
+      *****************************************************************
+      *          GRABAR CHECKPOINT PERIODICO DE ENTRADA1               *
+      *****************************************************************
+       1290-GRABAR-CHECKPOINT.
+           MOVE WA-LEIDO-ENTRADA1        TO CKP-CONTADOR
+           MOVE WA-LEIDO-SALIDA1         TO CKP-LEIDO-SALIDA1
+           MOVE WA-LEIDO-RECHAZOS        TO CKP-LEIDO-RECHAZOS
+           MOVE WA-LEIDO-EXCLUIDOS       TO CKP-LEIDO-EXCLUIDOS
+           MOVE WA-SUMA-SALARIO-ENTRADA  TO CKP-SUMA-SALARIO-ENTRADA
+           MOVE WA-SUMA-SALARIO-SALIDA   TO CKP-SUMA-SALARIO-SALIDA
+           MOVE WA-SUMA-ARREARS          TO CKP-SUMA-ARREARS
+           MOVE WR-TOTAL-CATEGORIAS      TO CKP-TOTAL-CATEGORIAS
+           PERFORM VARYING WS-RESUMEN-IDX FROM 1 BY 1
+              UNTIL WS-RESUMEN-IDX GREATER THAN WR-TOTAL-CATEGORIAS
+              MOVE WR-DEPARTAMENTO(WS-RESUMEN-IDX)
+                                   TO CKP-DEPARTAMENTO(WS-RESUMEN-IDX)
+              MOVE WR-CATEGORIA(WS-RESUMEN-IDX)
+                                   TO CKP-CATEGORIA(WS-RESUMEN-IDX)
+              MOVE WR-CANTIDAD(WS-RESUMEN-IDX)
+                                   TO CKP-CANTIDAD(WS-RESUMEN-IDX)
+              MOVE WR-SUMA-ANTES(WS-RESUMEN-IDX)
+                                   TO CKP-SUMA-ANTES(WS-RESUMEN-IDX)
+              MOVE WR-SUMA-DESPUES(WS-RESUMEN-IDX)
+                                   TO CKP-SUMA-DESPUES(WS-RESUMEN-IDX)
+           END-PERFORM
+           OPEN OUTPUT CHECKPT
+           WRITE REG-CHECKPT FROM WRE-REG-CHECKPT
+           CLOSE CHECKPT
+           DISPLAY 'CHECKPOINT GRABADO EN ' WA-LEIDO-ENTRADA1.
+
+      *****************************************************************
+      *                     VALIDAR REGISTRO ENTRADA1                 *
+      *****************************************************************
+       1250-VALIDAR-ENTRADA1.
+           MOVE 'S'    TO WS-REGISTRO-VALIDO
+           MOVE SPACES TO WS-MOTIVO-COD
+           MOVE SPACES TO WS-MOTIVO-DESC
+
+           IF ENT1-ID-EMP EQUAL SPACES
+              MOVE 'N'                        TO WS-REGISTRO-VALIDO
+              MOVE '01'                       TO WS-MOTIVO-COD
+              MOVE 'ID EMPLEADO EN BLANCO'     TO WS-MOTIVO-DESC
+           ELSE
+              IF ENT1-SALARIO-ALFA NOT NUMERIC
+                 MOVE 'N'                      TO WS-REGISTRO-VALIDO
+                 MOVE '02'                     TO WS-MOTIVO-COD
+                 MOVE 'SALARIO NO NUMERICO'    TO WS-MOTIVO-DESC
+              ELSE
+                 IF ENT1-SALARIO NOT GREATER THAN ZEROES
+                    MOVE 'N'                   TO WS-REGISTRO-VALIDO
+                    MOVE '03'                  TO WS-MOTIVO-COD
+                    MOVE 'SALARIO CERO O NEGATIVO'
+                                               TO WS-MOTIVO-DESC
+                 ELSE
+                    IF ENT1-ESTADO EQUAL 'I' OR ENT1-ESTADO EQUAL 'T'
+                       MOVE 'N'                TO WS-REGISTRO-VALIDO
+                       MOVE '04'               TO WS-MOTIVO-COD
+                       MOVE 'EMPLEADO INACTIVO O TERMINADO'
+                                               TO WS-MOTIVO-DESC
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
       *****************************************************************
       *              MOVER VARIABLES DE ENTRADA1 A SALIDA1            *
       *****************************************************************
        2100-MOVER-SAL.
            MOVE ENT1-ID-EMP              TO SAL1-ID-EMP
            MOVE ENT1-NOMBRE              TO SAL1-NOMBRE
-           COMPUTE RESULTADO = (ENT1-SALARIO * PORCENTAJE)/100 +
-      -                          ENT1-SALARIO.
-           MOVE RESULTADO                TO SAL1-SALARIO.
+           MOVE ENT1-DEPARTAMENTO        TO SAL1-DEPARTAMENTO
+           MOVE ENT1-CATEGORIA           TO SAL1-CATEGORIA
+           MOVE ENT1-ESTADO              TO SAL1-ESTADO
+           PERFORM 2150-BUSCAR-PORCENTAJE
+           COMPUTE RESULTADO = (ENT1-SALARIO * W-PORCENTAJE-APLICADO)/
+      -                          100 + ENT1-SALARIO.
+           MOVE RESULTADO                TO SAL1-SALARIO
+           PERFORM 2160-CALCULAR-ATRASO
+           MOVE WA-ARREARS               TO SAL1-ARREARS
+           MOVE WA-MESES-ATRASO          TO SAL1-MESES-ATRASO.
+
+      *****************************************************************
+      *       CALCULAR ATRASO (BACK-PAY) DESDE FECHA EFECTIVA         *
+      *****************************************************************
+       2160-CALCULAR-ATRASO.
+           COMPUTE WA-MESES-ATRASO =
+                   (WFE-ANIO - WFF-ANIO) * 12 + (WFE-MES - WFF-MES)
+
+           IF WA-MESES-ATRASO LESS THAN ZEROES
+              MOVE ZEROES TO WA-MESES-ATRASO
+           END-IF
+
+           COMPUTE WA-DIFERENCIA-MENSUAL = RESULTADO - ENT1-SALARIO
+           COMPUTE WA-ARREARS ROUNDED =
+                   WA-DIFERENCIA-MENSUAL * WA-MESES-ATRASO.
+
+      *****************************************************************
+      *        BUSCAR PORCENTAJE APLICABLE EN TABLA DE TARIFAS        *
+      *****************************************************************
+       2150-BUSCAR-PORCENTAJE.
+           MOVE PORCENTAJE TO W-PORCENTAJE-APLICADO
+           MOVE 'N'         TO WS-TARIFA-ENCONTRADA
+
+           IF WT-TOTAL-TARIFAS GREATER THAN ZEROES AND
+              ENT1-CATEGORIA NOT EQUAL SPACES
+              SET WT-IDX TO 1
+              SEARCH WT-TARIFA
+                 AT END
+                    CONTINUE
+                 WHEN WT-CATEGORIA(WT-IDX) EQUAL ENT1-CATEGORIA
+                  AND ENT1-SALARIO GREATER OR EQUAL
+                      WT-SALARIO-DESDE(WT-IDX)
+                  AND ENT1-SALARIO LESS OR EQUAL
+                      WT-SALARIO-HASTA(WT-IDX)
+                    MOVE WT-PORCENTAJE(WT-IDX) TO W-PORCENTAJE-APLICADO
+                    MOVE 'S'                   TO WS-TARIFA-ENCONTRADA
+              END-SEARCH
+           END-IF
+
+           IF WS-TARIFA-ENCONTRADA EQUAL 'N' AND
+              WT-TOTAL-TARIFAS GREATER THAN ZEROES
+              SET WT-IDX TO 1
+              SEARCH WT-TARIFA
+                 AT END
+                    CONTINUE
+                 WHEN (WT-CATEGORIA(WT-IDX) EQUAL SPACES
+                    OR WT-CATEGORIA(WT-IDX) EQUAL 'GN')
+                  AND ENT1-SALARIO GREATER OR EQUAL
+                      WT-SALARIO-DESDE(WT-IDX)
+                  AND ENT1-SALARIO LESS OR EQUAL
+                      WT-SALARIO-HASTA(WT-IDX)
+                    MOVE WT-PORCENTAJE(WT-IDX) TO W-PORCENTAJE-APLICADO
+              END-SEARCH
+           END-IF.
 
       *****************************************************************
       *                    GRABAR VARIABLES EN SALIDA1                *
       *****************************************************************
        2200-GRABAR-SAL.
-           WRITE REG-SALIDA1 FROM WRE-REG-SAL1.
+           MOVE 'N' TO WS-REGISTRO-DUPLICADO
+
+           IF WS-MODO-SIMULACION EQUAL 'S'
+              WRITE REG-SALIDA1-SIM FROM WRE-REG-SAL1
+              MOVE WFS-SALIDA1-SIM TO WFS-SALIDA1
+           ELSE
+              WRITE REG-SALIDA1 FROM WRE-REG-SAL1
+              IF WFS-SALIDA1 EQUAL '22' AND WS-MODO-RESTART EQUAL 'S'
+                 DISPLAY 'REGISTRO YA EXISTIA EN SALIDA1 (REINICIO), '
+                         'SE OMITE RE-ESCRITURA: ' SAL1-ID-EMP
+                 MOVE '00' TO WFS-SALIDA1
+                 MOVE 'S'  TO WS-REGISTRO-DUPLICADO
+              END-IF
+           END-IF
+
            IF WFS-SALIDA1 EQUAL '00'
-              DISPLAY 'REGISTRO AGREGADO'
-              DISPLAY '------------------'
-              ADD 1                      TO WA-LEIDO-SALIDA1
-              CONTINUE
+      *       EL CHECKPOINT DE ESTE REGISTRO SOLO SE GRABA DESPUES DE
+      *       QUE ACUMULAR/AUDITORIA/RESUMEN TERMINAN (VER 1290-GRABAR-
+      *       CHECKPOINT), ASI QUE SI EL REINICIO ENCUENTRA EL REGISTRO
+      *       DUPLICADO EN SALIDA1 ES PORQUE EL CHECKPOINT PREVIO NO
+      *       LLEGO A CUBRIRLO: LOS ACUMULADORES/AUDITORIA/RESUMEN
+      *       RESTAURADOS TODAVIA NO INCLUYEN SU APORTE Y DEBEN
+      *       REPETIRSE, NUNCA OMITIRSE (SI SE OMITEN, EL AUMENTO
+      *       QUEDA FISICAMENTE EN SALIDA1 PERO DESAPARECE DE LAS
+      *       CIFRAS DE CONTROL Y DE LA AUDITORIA). LA UNICA
+      *       CONSECUENCIA POSIBLE ES UNA LINEA DUPLICADA EN SALIDA-
+      *       AUDIT CUANDO LA GRABACION DE AUDITORIA YA HABIA
+      *       COMPLETADO ANTES DE LA CAIDA; SE ACEPTA ESE RIESGO
+      *       ACOTADO A CAMBIO DE NO PERDER NUNCA UN REGISTRO DE
+      *       AUDITORIA REAL.
+              IF WS-REGISTRO-DUPLICADO EQUAL 'S'
+                 DISPLAY 'REGISTRO DUPLICADO EN SALIDA1 (REINICIO), '
+                         'SE REPITE ACUMULAR/AUDITORIA/RESUMEN'
+              ELSE
+                 DISPLAY 'REGISTRO AGREGADO'
+                 DISPLAY '------------------'
+              END-IF
+              ADD 1                   TO WA-LEIDO-SALIDA1
+              ADD ENT1-SALARIO        TO WA-SUMA-SALARIO-ENTRADA
+              ADD SAL1-SALARIO        TO WA-SUMA-SALARIO-SALIDA
+              ADD SAL1-ARREARS        TO WA-SUMA-ARREARS
+              IF WS-MODO-SIMULACION NOT EQUAL 'S'
+                 PERFORM 2250-GRABAR-AUDITORIA
+              END-IF
+              PERFORM 2270-ACUMULAR-RESUMEN
            ELSE
               DISPLAY 'HUBO UN ERROR AL GRABAR EL ARCHIVO' WFS-SALIDA1
               PERFORM 3110-FIN-PROGRAMA
            END-IF.
 
+      *****************************************************************
+      *      GRABAR REGISTRO DE AUDITORIA (ANTES/DESPUES) DEL SALARIO *
+      *****************************************************************
+       2250-GRABAR-AUDITORIA.
+           MOVE ENT1-ID-EMP              TO AUD-ID-EMP
+           MOVE ENT1-NOMBRE              TO AUD-NOMBRE
+           MOVE ENT1-SALARIO             TO AUD-SALARIO-ANTERIOR
+           MOVE SAL1-SALARIO             TO AUD-SALARIO-NUEVO
+           MOVE W-PORCENTAJE-APLICADO    TO AUD-PORCENTAJE
+           MOVE W-FECHA-EJECUCION        TO AUD-FECHA-EJECUCION
+           MOVE WS-JOB-ID                TO AUD-JOB-ID
+
+           WRITE REG-AUDIT FROM WRE-REG-AUDIT
+           IF WFS-AUDIT NOT EQUAL '00'
+              DISPLAY 'HUBO UN ERROR AL GRABAR AUDITORIA' WFS-AUDIT
+              PERFORM 3110-FIN-PROGRAMA
+           END-IF.
+
+      *****************************************************************
+      *   ACUMULAR RESUMEN POR CATEGORIA/DEPARTAMENTO (BUSCAR O ALTA) *
+      *****************************************************************
+       2270-ACUMULAR-RESUMEN.
+           MOVE 'N'                  TO WS-CATEGORIA-ENCONTRADA
+           MOVE ENT1-DEPARTAMENTO    TO W-DEPARTAMENTO-APLICADO
+           IF W-DEPARTAMENTO-APLICADO EQUAL SPACES
+              MOVE 'GNRL' TO W-DEPARTAMENTO-APLICADO
+           END-IF
+           MOVE ENT1-CATEGORIA       TO W-CATEGORIA-RESUMEN
+           IF W-CATEGORIA-RESUMEN EQUAL SPACES
+              MOVE 'GN' TO W-CATEGORIA-RESUMEN
+           END-IF
+
+           IF WR-TOTAL-CATEGORIAS GREATER THAN ZEROES
+              SET WR-IDX TO 1
+              SEARCH WR-CATEGORIA-SUM
+                 AT END
+                    CONTINUE
+                 WHEN WR-DEPARTAMENTO(WR-IDX) EQUAL
+                      W-DEPARTAMENTO-APLICADO
+                  AND WR-CATEGORIA(WR-IDX) EQUAL W-CATEGORIA-RESUMEN
+                    MOVE 'S' TO WS-CATEGORIA-ENCONTRADA
+              END-SEARCH
+           END-IF
+
+           IF WS-CATEGORIA-ENCONTRADA EQUAL 'N'
+              IF WR-TOTAL-CATEGORIAS EQUAL 50
+                 DISPLAY 'RESUMEN EXCEDE EL MAXIMO DE 50 COMBINACIONES'
+                         ' DEPARTAMENTO/CATEGORIA'
+                 PERFORM 3110-FIN-PROGRAMA
+              END-IF
+              ADD 1 TO WR-TOTAL-CATEGORIAS
+              SET WR-IDX TO WR-TOTAL-CATEGORIAS
+              MOVE W-DEPARTAMENTO-APLICADO TO WR-DEPARTAMENTO(WR-IDX)
+              MOVE W-CATEGORIA-RESUMEN     TO WR-CATEGORIA(WR-IDX)
+              MOVE ZEROES                  TO WR-CANTIDAD(WR-IDX)
+              MOVE ZEROES                  TO WR-SUMA-ANTES(WR-IDX)
+              MOVE ZEROES                  TO WR-SUMA-DESPUES(WR-IDX)
+           END-IF
+
+           ADD 1              TO WR-CANTIDAD(WR-IDX)
+           ADD ENT1-SALARIO   TO WR-SUMA-ANTES(WR-IDX)
+           ADD SAL1-SALARIO   TO WR-SUMA-DESPUES(WR-IDX).
+
+      *****************************************************************
+      *              GRABAR REGISTRO RECHAZADO EN EXCEPCIONES         *
+      *****************************************************************
+       2300-GRABAR-RECHAZO.
+           MOVE ENT1-ID-EMP                TO RCH-ID-EMP
+           MOVE ENT1-NOMBRE                TO RCH-NOMBRE
+           MOVE ENT1-SALARIO-ALFA          TO RCH-SALARIO
+           MOVE WS-MOTIVO-COD              TO RCH-MOTIVO-COD
+           MOVE WS-MOTIVO-DESC             TO RCH-MOTIVO-DESC
+
+           IF WS-MODO-SIMULACION EQUAL 'S'
+              WRITE REG-RECHAZOS-SIM FROM WRE-REG-RECHAZO
+              MOVE WFS-RECHAZOS-SIM TO WFS-RECHAZOS
+           ELSE
+              WRITE REG-RECHAZOS FROM WRE-REG-RECHAZO
+           END-IF
+           IF WFS-RECHAZOS EQUAL '00'
+              DISPLAY 'REGISTRO RECHAZADO: ' WS-MOTIVO-DESC
+              ADD 1                        TO WA-LEIDO-RECHAZOS
+              CONTINUE
+           ELSE
+              DISPLAY 'HUBO UN ERROR AL GRABAR RECHAZOS' WFS-RECHAZOS
+              PERFORM 3110-FIN-PROGRAMA
+           END-IF.
+
+      *****************************************************************
+      *   GRABAR EMPLEADO EXCLUIDO (INACTIVO/TERMINADO) EN SU PROPIO  *
+      *   ARCHIVO, SEPARADO DE LAS EXCEPCIONES DE CALIDAD DE DATOS    *
+      *****************************************************************
+       2310-GRABAR-EXCLUIDO.
+           MOVE ENT1-ID-EMP                TO RCH-ID-EMP
+           MOVE ENT1-NOMBRE                TO RCH-NOMBRE
+           MOVE ENT1-SALARIO-ALFA          TO RCH-SALARIO
+           MOVE WS-MOTIVO-COD              TO RCH-MOTIVO-COD
+           MOVE WS-MOTIVO-DESC             TO RCH-MOTIVO-DESC
+
+           IF WS-MODO-SIMULACION EQUAL 'S'
+              WRITE REG-EXCLUIDOS-SIM FROM WRE-REG-RECHAZO
+              MOVE WFS-EXCLUIDOS-SIM TO WFS-EXCLUIDOS
+           ELSE
+              WRITE REG-EXCLUIDOS FROM WRE-REG-RECHAZO
+           END-IF
+           IF WFS-EXCLUIDOS EQUAL '00'
+              DISPLAY 'EMPLEADO EXCLUIDO: ' WS-MOTIVO-DESC
+              ADD 1                        TO WA-LEIDO-EXCLUIDOS
+              CONTINUE
+           ELSE
+              DISPLAY 'HUBO UN ERROR AL GRABAR EXCLUIDOS' WFS-EXCLUIDOS
+              PERFORM 3110-FIN-PROGRAMA
+           END-IF.
+
       *****************************************************************
       *                            FINAL                              *
       *****************************************************************
        3000-FINAL.
+           PERFORM 3210-ESCRIBIR-CIFRAS
+           PERFORM 3220-ESCRIBIR-RESUMEN
            PERFORM 3100-CERRAR-ARCHIVOS
+           PERFORM 3115-LIMPIAR-CHECKPOINT
            PERFORM 3200-CIFRAS-CONTROL
            PERFORM 3110-FIN-PROGRAMA.
 
+      *****************************************************************
+      *      LIMPIAR CHECKPOINT AL TERMINAR EL RUN CORRECTAMENTE      *
+      *****************************************************************
+       3115-LIMPIAR-CHECKPOINT.
+           IF WS-MODO-SIMULACION NOT EQUAL 'S'
+              MOVE ZEROES TO CKP-CONTADOR
+              OPEN OUTPUT CHECKPT
+              WRITE REG-CHECKPT FROM WRE-REG-CHECKPT
+              CLOSE CHECKPT
+           END-IF.
+
       *****************************************************************
       *                         CERRAR ARCHIVOS                       *
       *****************************************************************
        3100-CERRAR-ARCHIVOS.
-           CLOSE ENTRADA1
-                 SALIDA1
+           IF WS-MODO-SIMULACION EQUAL 'S'
+              CLOSE ENTRADA1
+                    SALIDA1-SIM
+                    SALIDA-CIFRAS-SIM
+                    SALIDA-RESUMEN-SIM
+                    SALIDA-RECHAZOS-SIM
+                    SALIDA-EXCLUIDOS-SIM
 
-           IF WFS-ENTRADA1 EQUAL '00' AND
-              WFS-SALIDA1 EQUAL '00'
-              DISPLAY '****************************************'
-              DISPLAY 'LOS ARCHIVOS SE CERRARON CORRECTAMENTE'
-              DISPLAY '****************************************'
-              CONTINUE
+              IF WFS-ENTRADA1 EQUAL '00' AND
+                 WFS-SALIDA1-SIM EQUAL '00' AND
+                 WFS-CIFRAS-SIM EQUAL '00' AND
+                 WFS-RESUMEN-SIM EQUAL '00' AND
+                 WFS-RECHAZOS-SIM EQUAL '00' AND
+                 WFS-EXCLUIDOS-SIM EQUAL '00'
+                 DISPLAY '****************************************'
+                 DISPLAY 'LOS ARCHIVOS SE CERRARON CORRECTAMENTE'
+                 DISPLAY '****************************************'
+              ELSE
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO ENTRADA1' WFS-ENTRADA1
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA1-SIM'
+                          WFS-SALIDA1-SIM
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA-CIFRAS-SIM'
+                          WFS-CIFRAS-SIM
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA-RESUMEN-SIM'
+                          WFS-RESUMEN-SIM
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA-RECHAZOS-SIM'
+                          WFS-RECHAZOS-SIM
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA-EXCLUIDOS-SIM'
+                          WFS-EXCLUIDOS-SIM
+                 PERFORM 3110-FIN-PROGRAMA
+              END-IF
            ELSE
-              DISPLAY 'ERROR AL CERRAR ARCHIVO ENTRADA1' WFS-ENTRADA1
-              DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA1' WFS-SALIDA1
-              PERFORM 3110-FIN-PROGRAMA
+              CLOSE ENTRADA1
+                    SALIDA1
+                    SALIDA-CIFRAS
+                    SALIDA-RESUMEN
+                    SALIDA-RECHAZOS
+                    SALIDA-EXCLUIDOS
+                    SALIDA-AUDIT
+
+              IF WFS-ENTRADA1 EQUAL '00' AND
+                 WFS-SALIDA1 EQUAL '00' AND
+                 WFS-CIFRAS EQUAL '00' AND
+                 WFS-RESUMEN EQUAL '00' AND
+                 WFS-RECHAZOS EQUAL '00' AND
+                 WFS-EXCLUIDOS EQUAL '00' AND
+                 WFS-AUDIT EQUAL '00'
+                 DISPLAY '****************************************'
+                 DISPLAY 'LOS ARCHIVOS SE CERRARON CORRECTAMENTE'
+                 DISPLAY '****************************************'
+              ELSE
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO ENTRADA1' WFS-ENTRADA1
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA1' WFS-SALIDA1
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA-CIFRAS'
+                          WFS-CIFRAS
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA-RESUMEN'
+                          WFS-RESUMEN
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA-RECHAZOS'
+                          WFS-RECHAZOS
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA-EXCLUIDOS'
+                          WFS-EXCLUIDOS
+                 DISPLAY 'ERROR AL CERRAR ARCHIVO SALIDA-AUDIT'
+                          WFS-AUDIT
+                 PERFORM 3110-FIN-PROGRAMA
+              END-IF
            END-IF.
 
+      *****************************************************************
+      *          CIFRAS DE CONTROL: DISPLAY + REPORTE EN ARCHIVO      *
+      *****************************************************************
        3200-CIFRAS-CONTROL.
+           IF WS-MODO-SIMULACION EQUAL 'S'
+              DISPLAY 'CORRIDA EN MODO SIMULACION - SALIDA1 REAL NO '
+                      'FUE MODIFICADA, VER SALIDA1-SIM.TXT'
+           END-IF
            DISPLAY 'LEIDOS ENTRADA1 ' WA-LEIDO-ENTRADA1.
            DISPLAY 'LEIDOS SALIDA1 ' WA-LEIDO-SALIDA1.
+           DISPLAY 'RECHAZADOS ' WA-LEIDO-RECHAZOS.
+           DISPLAY 'EXCLUIDOS (INACTIVOS/TERMINADOS) '
+                   WA-LEIDO-EXCLUIDOS.
+
+      *****************************************************************
+      *           ESCRIBIR REPORTE DE CIFRAS DE CONTROL               *
+      *****************************************************************
+       3210-ESCRIBIR-CIFRAS.
+           COMPUTE WA-DELTA-SALARIO =
+                   WA-SUMA-SALARIO-SALIDA - WA-SUMA-SALARIO-ENTRADA
+
+           MOVE WA-LEIDO-ENTRADA1        TO WCE-LEIDO-ENTRADA1
+           MOVE WA-LEIDO-SALIDA1         TO WCE-LEIDO-SALIDA1
+           MOVE WA-LEIDO-RECHAZOS        TO WCE-LEIDO-RECHAZOS
+           MOVE WA-LEIDO-EXCLUIDOS       TO WCE-LEIDO-EXCLUIDOS
+           MOVE WA-SUMA-SALARIO-ENTRADA  TO WCE-SUMA-ENTRADA
+           MOVE WA-SUMA-SALARIO-SALIDA   TO WCE-SUMA-SALIDA
+           MOVE WA-DELTA-SALARIO         TO WCE-DELTA
+           MOVE WA-SUMA-ARREARS          TO WCE-SUMA-ARREARS
+
+           MOVE SPACES TO W-LINEA-CIFRAS
+           STRING 'REPORTE DE CIFRAS DE CONTROL - PDACTSAL'
+                  DELIMITED BY SIZE INTO W-LINEA-CIFRAS
+           PERFORM 3215-GRABAR-LINEA-CIFRAS
+
+           MOVE SPACES TO W-LINEA-CIFRAS
+           STRING 'REGISTROS LEIDOS  ENTRADA1 : '
+                  DELIMITED BY SIZE
+                  WCE-LEIDO-ENTRADA1 DELIMITED BY SIZE
+                  INTO W-LINEA-CIFRAS
+           PERFORM 3215-GRABAR-LINEA-CIFRAS
+
+           MOVE SPACES TO W-LINEA-CIFRAS
+           STRING 'REGISTROS ESCRITOS SALIDA1 : '
+                  DELIMITED BY SIZE
+                  WCE-LEIDO-SALIDA1 DELIMITED BY SIZE
+                  INTO W-LINEA-CIFRAS
+           PERFORM 3215-GRABAR-LINEA-CIFRAS
+
+           MOVE SPACES TO W-LINEA-CIFRAS
+           STRING 'REGISTROS RECHAZADOS       : '
+                  DELIMITED BY SIZE
+                  WCE-LEIDO-RECHAZOS DELIMITED BY SIZE
+                  INTO W-LINEA-CIFRAS
+           PERFORM 3215-GRABAR-LINEA-CIFRAS
+
+           MOVE SPACES TO W-LINEA-CIFRAS
+           STRING 'EMPLEADOS EXCLUIDOS (INACT/TERM) : '
+                  DELIMITED BY SIZE
+                  WCE-LEIDO-EXCLUIDOS DELIMITED BY SIZE
+                  INTO W-LINEA-CIFRAS
+           PERFORM 3215-GRABAR-LINEA-CIFRAS
+
+           MOVE SPACES TO W-LINEA-CIFRAS
+           STRING 'SUMA SALARIOS ANTES (ENTRADA1) : '
+                  DELIMITED BY SIZE
+                  WCE-SUMA-ENTRADA DELIMITED BY SIZE
+                  INTO W-LINEA-CIFRAS
+           PERFORM 3215-GRABAR-LINEA-CIFRAS
+
+           MOVE SPACES TO W-LINEA-CIFRAS
+           STRING 'SUMA SALARIOS DESPUES (SALIDA1) : '
+                  DELIMITED BY SIZE
+                  WCE-SUMA-SALIDA DELIMITED BY SIZE
+                  INTO W-LINEA-CIFRAS
+           PERFORM 3215-GRABAR-LINEA-CIFRAS
+
+           MOVE SPACES TO W-LINEA-CIFRAS
+           STRING 'DELTA (INCREMENTO TOTAL) : '
+                  DELIMITED BY SIZE
+                  WCE-DELTA DELIMITED BY SIZE
+                  INTO W-LINEA-CIFRAS
+           PERFORM 3215-GRABAR-LINEA-CIFRAS
+
+           MOVE SPACES TO W-LINEA-CIFRAS
+           STRING 'TOTAL ATRASOS (ARREARS) : '
+                  DELIMITED BY SIZE
+                  WCE-SUMA-ARREARS DELIMITED BY SIZE
+                  INTO W-LINEA-CIFRAS
+           PERFORM 3215-GRABAR-LINEA-CIFRAS.
+
+      *****************************************************************
+      *   GRABAR UNA LINEA DEL REPORTE DE CIFRAS (REAL O SIMULACION)  *
+      *****************************************************************
+       3215-GRABAR-LINEA-CIFRAS.
+           IF WS-MODO-SIMULACION EQUAL 'S'
+              WRITE REG-CIFRAS-SIM FROM W-LINEA-CIFRAS
+              MOVE WFS-CIFRAS-SIM TO WFS-CIFRAS
+           ELSE
+              WRITE REG-CIFRAS FROM W-LINEA-CIFRAS
+           END-IF
+           IF WFS-CIFRAS NOT EQUAL '00'
+              DISPLAY 'HUBO UN ERROR AL GRABAR CIFRAS DE CONTROL '
+                      WFS-CIFRAS
+              PERFORM 3110-FIN-PROGRAMA
+           END-IF.
+
+      *****************************************************************
+      *      ESCRIBIR REPORTE RESUMEN POR CATEGORIA/DEPARTAMENTO      *
+      *****************************************************************
+       3220-ESCRIBIR-RESUMEN.
+           MOVE SPACES TO W-LINEA-RESUMEN
+           STRING 'RESUMEN POR CATEGORIA/DEPARTAMENTO - PDACTSAL'
+                  DELIMITED BY SIZE INTO W-LINEA-RESUMEN
+           PERFORM 3225-GRABAR-LINEA-RESUMEN
+
+           IF WR-TOTAL-CATEGORIAS GREATER THAN ZEROES
+              PERFORM VARYING WR-IDX FROM 1 BY 1
+                 UNTIL WR-IDX GREATER THAN WR-TOTAL-CATEGORIAS
+
+                 MOVE WR-DEPARTAMENTO(WR-IDX) TO WRD-DEPARTAMENTO
+                 MOVE WR-CATEGORIA(WR-IDX)    TO WRD-CATEGORIA
+                 MOVE WR-CANTIDAD(WR-IDX)     TO WRD-CANTIDAD
+                 MOVE WR-SUMA-ANTES(WR-IDX)   TO WRD-SUMA-ANTES
+                 MOVE WR-SUMA-DESPUES(WR-IDX) TO WRD-SUMA-DESPUES
+
+                 MOVE SPACES TO W-LINEA-RESUMEN
+                 STRING 'DEPARTAMENTO ' DELIMITED BY SIZE
+                        WRD-DEPARTAMENTO DELIMITED BY SIZE
+                        '  CATEGORIA ' DELIMITED BY SIZE
+                        WRD-CATEGORIA DELIMITED BY SIZE
+                        '  CANTIDAD: ' DELIMITED BY SIZE
+                        WRD-CANTIDAD DELIMITED BY SIZE
+                        '  ANTES: ' DELIMITED BY SIZE
+                        WRD-SUMA-ANTES DELIMITED BY SIZE
+                        '  DESPUES: ' DELIMITED BY SIZE
+                        WRD-SUMA-DESPUES DELIMITED BY SIZE
+                        INTO W-LINEA-RESUMEN
+                 PERFORM 3225-GRABAR-LINEA-RESUMEN
+              END-PERFORM
+           ELSE
+              MOVE SPACES TO W-LINEA-RESUMEN
+              STRING 'NO HAY REGISTROS PROCESADOS EN ESTA CORRIDA'
+                     DELIMITED BY SIZE INTO W-LINEA-RESUMEN
+              PERFORM 3225-GRABAR-LINEA-RESUMEN
+           END-IF
+
+           MOVE WA-SUMA-SALARIO-ENTRADA TO WRD-SUMA-ANTES-TOTAL
+           MOVE WA-SUMA-SALARIO-SALIDA  TO WRD-SUMA-DESPUES-TOTAL
+
+           MOVE SPACES TO W-LINEA-RESUMEN
+           STRING 'TOTAL GENERAL  ANTES: ' DELIMITED BY SIZE
+                  WRD-SUMA-ANTES-TOTAL DELIMITED BY SIZE
+                  '  DESPUES: ' DELIMITED BY SIZE
+                  WRD-SUMA-DESPUES-TOTAL DELIMITED BY SIZE
+                  INTO W-LINEA-RESUMEN
+           PERFORM 3225-GRABAR-LINEA-RESUMEN.
+
+      *****************************************************************
+      *  GRABAR UNA LINEA DEL REPORTE RESUMEN (REAL O SIMULACION)     *
+      *****************************************************************
+       3225-GRABAR-LINEA-RESUMEN.
+           IF WS-MODO-SIMULACION EQUAL 'S'
+              WRITE REG-RESUMEN-SIM FROM W-LINEA-RESUMEN
+              MOVE WFS-RESUMEN-SIM TO WFS-RESUMEN
+           ELSE
+              WRITE REG-RESUMEN FROM W-LINEA-RESUMEN
+           END-IF
+           IF WFS-RESUMEN NOT EQUAL '00'
+              DISPLAY 'HUBO UN ERROR AL GRABAR RESUMEN ' WFS-RESUMEN
+              PERFORM 3110-FIN-PROGRAMA
+           END-IF.
 
        3110-FIN-PROGRAMA.
            STOP RUN.
